@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------*
+000020* DL100TR - DAILY LOAD TABLE EXTRACT RECORD LAYOUT.         *
+000030* ONE RECORD PER WS-TABLE OCCURRENCE, WRITTEN BY DL100 AND  *
+000040* READ BY DL200 (PRINT PROGRAM) AND DL300 (ONLINE INQUIRY). *
+000050*----------------------------------------------------------*
+000060 01  DL100-TBL-RECORD.
+000070     05  DL100-TBL-ENTRY         PIC X(80).
