@@ -0,0 +1,109 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL300.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  DAILY LOAD PROCESSING.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                    *
+000090*----------------------------------------------------------*
+000100*  DATE     BY   DESCRIPTION                                *
+000110*  -------- ---- -------------------------------------------*
+000120*  08/09/26 RGH  INITIAL VERSION. ONLINE INQUIRY AGAINST THE *
+000130*                TABLE EXTRACT WRITTEN BY DL100 (TBLOUT,     *
+000140*                COPY DL100TR), KEYED BY RECORD NUMBER, FOR  *
+000150*                SPOT-CHECKING A LOAD WITHOUT A FULL DL200   *
+000160*                REPORT RUN.                                 *
+000162*  08/09/26 RGH  CHECK WS-TBL-STATUS AFTER OPENING TBL-IN-    *
+000164*                FILE SO A FAILED OPEN ABENDS INSTEAD OF      *
+000166*                REPORTING EVERY INQUIRY AS NOT FOUND.        *
+000170*----------------------------------------------------------*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT TBL-IN-FILE  ASSIGN TO TBLOUT
+000250                         ORGANIZATION IS RELATIVE
+000260                         ACCESS MODE IS DYNAMIC
+000270                         RELATIVE KEY IS WS-TBL-REL-KEY
+000280                         FILE STATUS IS WS-TBL-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  TBL-IN-FILE
+000320     LABEL RECORDS ARE STANDARD
+000330     RECORD CONTAINS 80 CHARACTERS.
+000340     COPY DL100TR.
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-FILE-CONTROLS.
+000370     05  WS-TBL-REL-KEY          PIC 9(5) COMP VALUE ZERO.
+000380     05  WS-TBL-STATUS           PIC X(02) VALUE '00'.
+000390 01  WS-AREA.
+000400     05  WS-INQUIRY-RECNO        PIC 9(5) VALUE ZERO.
+000410 01  WS-SWITCHES.
+000420     05  WS-DONE-SW              PIC X(01) VALUE 'N'.
+000430         88  WS-DONE-INQUIRING            VALUE 'Y'.
+000440 PROCEDURE DIVISION.
+000450*----------------------------------------------------------*
+000460* 0000-MAINLINE CONTROLS THE OVERALL FLOW OF THE INQUIRY     *
+000470* SESSION.                                                   *
+000480*----------------------------------------------------------*
+000490 0000-MAINLINE.
+000500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000510     PERFORM 2000-PROCESS-ONE-INQUIRY THRU 2000-EXIT
+000520             UNTIL WS-DONE-INQUIRING.
+000530     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000540     GOBACK.
+000550 0000-EXIT.
+000560     EXIT.
+000570*----------------------------------------------------------*
+000580* 1000-INITIALIZE OPENS THE TABLE EXTRACT FOR RANDOM READ.   *
+000590*----------------------------------------------------------*
+000600 1000-INITIALIZE.
+000610     OPEN INPUT TBL-IN-FILE.
+000612     IF WS-TBL-STATUS NOT = '00'
+000614         DISPLAY 'DL300099E TBL-IN-FILE OPEN FAILED, STATUS = '
+000616                 WS-TBL-STATUS
+000618         MOVE 16 TO RETURN-CODE
+000619         STOP RUN
+000620     END-IF.
+000622     DISPLAY 'DL300 ONLINE TABLE INQUIRY'.
+000630 1000-EXIT.
+000640     EXIT.
+000650*----------------------------------------------------------*
+000660* 2000-PROCESS-ONE-INQUIRY PROMPTS FOR A RECORD NUMBER,       *
+000670* READS THAT ENTRY FROM THE TABLE EXTRACT BY RELATIVE KEY,    *
+000680* AND DISPLAYS THE RESULT. ENTERING ZERO ENDS THE SESSION.    *
+000690*----------------------------------------------------------*
+000700 2000-PROCESS-ONE-INQUIRY.
+000710     DISPLAY 'ENTER RECORD NUMBER (0 TO EXIT): '.
+000720     ACCEPT WS-INQUIRY-RECNO FROM CONSOLE.
+000730     IF WS-INQUIRY-RECNO = ZERO
+000740         SET WS-DONE-INQUIRING TO TRUE
+000750     ELSE
+000760         PERFORM 2100-DISPLAY-ENTRY THRU 2100-EXIT
+000770     END-IF.
+000780 2000-EXIT.
+000790     EXIT.
+000800 2100-DISPLAY-ENTRY.
+000810     MOVE WS-INQUIRY-RECNO TO WS-TBL-REL-KEY.
+000820     READ TBL-IN-FILE
+000830         INVALID KEY
+000840             DISPLAY 'DL300095W NO ENTRY FOR RECORD NUMBER '
+000850                     WS-INQUIRY-RECNO
+000860         NOT INVALID KEY
+000870             DISPLAY 'RECORD ' WS-INQUIRY-RECNO ' : '
+000880                     DL100-TBL-ENTRY
+000890     END-READ.
+000900 2100-EXIT.
+000910     EXIT.
+000920*----------------------------------------------------------*
+000930* 9000-TERMINATE CLOSES THE TABLE EXTRACT AND ENDS THE        *
+000940* SESSION.                                                   *
+000950*----------------------------------------------------------*
+000960 9000-TERMINATE.
+000970     CLOSE TBL-IN-FILE.
+000980     DISPLAY 'DL300 INQUIRY SESSION ENDED'.
+000990 9000-EXIT.
+001000     EXIT.
