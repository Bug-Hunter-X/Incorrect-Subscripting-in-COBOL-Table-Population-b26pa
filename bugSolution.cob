@@ -1,10 +1,514 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-TABLE-ENTRY PIC X(80). 
-
-PROCEDURE DIVISION. 
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-       MOVE 'Record ' & WS-COUNT TO WS-TABLE(WS-COUNT) 
-    END-PERFORM. 
-    DISPLAY 'Table populated'. 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  DAILY LOAD PROCESSING.
+000050 DATE-WRITTEN.  01/15/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                    *
+000090*----------------------------------------------------------*
+000100*  DATE     BY   DESCRIPTION                                *
+000110*  -------- ---- -------------------------------------------*
+000120*  08/09/26 RGH  WS-TABLE IS NOW OCCURS DEPENDING ON        *
+000130*                WS-COUNT-MAX, SIZED FROM A PASS OVER THE   *
+000140*                DAILY TRANSACTION EXTRACT INSTEAD OF A     *
+000150*                FIXED OCCURS 100 TIMES.                    *
+000160*  08/09/26 RGH  WS-TABLE-ENTRY IS NOW LOADED FROM THE REAL *
+000170*                TRANS-FILE RECORDS. THE SEPARATE COUNTING  *
+000180*                PASS IS GONE -- WS-COUNT-MAX NOW TRACKS    *
+000190*                THE LOAD PASS AS IT READS.                 *
+000200*  08/09/26 RGH  ADDED AN OVERFLOW CHECK AHEAD OF EACH LOAD  *
+000210*                SO A VOLUME ABOVE WS-TABLE-MAX-ALLOWED      *
+000220*                ABENDS WITH A DIAGNOSTIC INSTEAD OF RUNNING *
+000230*                PAST THE END OF WS-TABLE.                  *
+000240*  08/09/26 RGH  REPLACED THE 'TABLE POPULATED' MESSAGE WITH *
+000250*                A LOAD-CONTROL REPORT (RPT-FILE) SHOWING    *
+000260*                TOTAL LOADED, FIRST/LAST ENTRY, AND A       *
+000270*                RUN DATE/TIME.                              *
+000280*  08/09/26 RGH  TRANS-FILE NOW CARRIES A HEADER AND TRAILER *
+000290*                CONTROL RECORD. THE TRAILER'S RECORD COUNT  *
+000300*                IS RECONCILED AGAINST WS-COUNT-MAX AND ANY  *
+000310*                BREAK IS FLAGGED ON THE CONTROL REPORT.     *
+000320*  08/09/26 RGH  ADDED CHECKPOINT/RESTART. CKPT-FILE RECORDS *
+000330*                THE LAST DETAIL RECORD LOADED EVERY          *
+000340*                WS-CKPT-INTERVAL RECORDS SO AN ABENDED RUN   *
+000350*                CAN SKIP BACK TO THAT POINT ON RESTART.      *
+000360*  08/09/26 RGH  WS-TABLE IS NOW PERSISTED TO TBL-OUT-FILE    *
+000370*                (COPY DL100TR) AS EACH ENTRY LOADS, SO OTHER *
+000380*                JOBS CAN PICK UP THE TABLE AS A REAL FILE.   *
+000390*                A RESTART NOW RELOADS WS-TABLE ENTRIES 1     *
+000400*                THRU THE CHECKPOINT FROM THIS FILE RATHER    *
+000410*                THAN LEAVING THEM EMPTY.                     *
+000420*  08/09/26 RGH  WS-TABLE NOW CARRIES A RECORD NUMBER KEY AND *
+000430*                IS INDEXED BY WS-TBL-IDX. ADDED A SEARCH ALL *
+000440*                LOOKUP PARAGRAPH (7000-SEARCH-BY-RECNO) SO   *
+000450*                A SINGLE ENTRY CAN BE FOUND WITHOUT WALKING  *
+000460*                THE WHOLE TABLE.                              *
+000470*  08/09/26 RGH  FIXED RESTART SO WS-COUNT-MAX IS SET BEFORE   *
+000480*                THE RELOAD LOOP SUBSCRIPTS WS-TABLE, NOT      *
+000490*                AFTER; GUARDED THE ZERO-VOLUME DAY AGAINST    *
+000500*                SEARCHING AN EMPTY TABLE; ADDED FILE STATUS   *
+000510*                CHECKS ON TRANS-FILE AND TBL-OUT-FILE OPENS;  *
+000520*                REWRITE REPLACES A DUPLICATE-KEY WRITE WHEN   *
+000530*                A RESTART REPLAYS ALREADY-PERSISTED RECORDS;  *
+000540*                WS-LAST-ENTRY IS NOW SET ON RELOAD AS WELL AS *
+000550*                ON LOAD; UNRECOGNIZED RECORD TYPES ARE NOW    *
+000560*                FLAGGED INSTEAD OF LOADED AS DETAIL RECORDS.  *
+000570*  08/09/26 RGH  ADDED A STATUS CHECK ON RPT-FILE'S OPEN AND   *
+000580*                ON BOTH CKPT-FILE OPEN OUTPUT STATEMENTS, SO  *
+000590*                A FAILED REPORT OR CHECKPOINT WRITE ABENDS    *
+000600*                INSTEAD OF RUNNING TO COMPLETION SILENTLY.    *
+000610*                RENUMBERED THE SEQUENCE AREA THROUGHOUT THE   *
+000620*                FILE TO RESTORE STRICTLY ASCENDING ORDER.     *
+000622*  08/09/26 RGH  REORDERED 9100-BUILD-CONTROL-RPT AHEAD OF     *
+000624*                9150-CLOSE-CHECKPOINT TO MATCH RUN ORDER.     *
+000626*                TBL-OUT-FILE IS NOW OPENED I-O ON A FRESH RUN *
+000628*                AS WELL AS ON RESTART, SO THE REWRITE-ON-     *
+000630*                DUPLICATE-KEY FALLBACK IN 3110-LOAD-DETAIL IS *
+000632*                VALID REGARDLESS OF WHICH PATH REACHES IT.    *
+000634*----------------------------------------------------------*
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER.   IBM-370.
+000670 OBJECT-COMPUTER.   IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT TRANS-FILE   ASSIGN TO TRANSIN
+000710                         ORGANIZATION IS SEQUENTIAL
+000720                         FILE STATUS IS WS-TRANS-STATUS.
+000730     SELECT RPT-FILE     ASSIGN TO RPTOUT
+000740                         ORGANIZATION IS LINE SEQUENTIAL
+000750                         FILE STATUS IS WS-RPT-STATUS.
+000760     SELECT CKPT-FILE    ASSIGN TO CKPTFILE
+000770                         ORGANIZATION IS SEQUENTIAL
+000780                         FILE STATUS IS WS-CKPT-STATUS.
+000790     SELECT TBL-OUT-FILE ASSIGN TO TBLOUT
+000800                         ORGANIZATION IS RELATIVE
+000810                         ACCESS MODE IS DYNAMIC
+000820                         RELATIVE KEY IS WS-TBL-REL-KEY
+000830                         FILE STATUS IS WS-TBL-STATUS.
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  TRANS-FILE
+000870     LABEL RECORDS ARE STANDARD
+000880     RECORD CONTAINS 80 CHARACTERS.
+000890 01  TRANS-RECORD                PIC X(80).
+000900 01  TRANS-RECORD-R REDEFINES TRANS-RECORD.
+000910     05  TRANS-REC-TYPE          PIC X(01).
+000920         88  TRANS-IS-HEADER              VALUE 'H'.
+000930         88  TRANS-IS-DETAIL              VALUE 'D'.
+000940         88  TRANS-IS-TRAILER             VALUE 'T'.
+000950     05  FILLER                  PIC X(79).
+000960 01  TRANS-TRAILER-R REDEFINES TRANS-RECORD.
+000970     05  FILLER                  PIC X(01).
+000980     05  TRANS-TRAILER-COUNT     PIC 9(05).
+000990     05  FILLER                  PIC X(74).
+001000 FD  RPT-FILE
+001010     LABEL RECORDS ARE OMITTED
+001020     RECORD CONTAINS 100 CHARACTERS.
+001030 01  RPT-LINE                    PIC X(100).
+001040 FD  CKPT-FILE
+001050     LABEL RECORDS ARE STANDARD
+001060     RECORD CONTAINS 6 CHARACTERS.
+001070 01  CKPT-RECORD.
+001080     05  CKPT-REC-COUNT          PIC 9(05).
+001090     05  CKPT-COMPLETE-FLAG      PIC X(01).
+001100 FD  TBL-OUT-FILE
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORD CONTAINS 80 CHARACTERS.
+001130     COPY DL100TR.
+001140 WORKING-STORAGE SECTION.
+001150 01  WS-FILE-CONTROLS.
+001160     05  WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+001170     05  WS-TBL-REL-KEY          PIC 9(5) COMP VALUE ZERO.
+001180     05  WS-TBL-STATUS           PIC X(02) VALUE '00'.
+001190     05  WS-TRANS-STATUS         PIC X(02) VALUE '00'.
+001200     05  WS-RPT-STATUS           PIC X(02) VALUE '00'.
+001210 01  WS-AREA.
+001220     05  WS-COUNT                PIC 9(5) COMP VALUE ZERO.
+001230     05  WS-COUNT-MAX            PIC 9(5) COMP VALUE ZERO.
+001240     05  WS-TABLE-MAX-ALLOWED    PIC 9(5) COMP VALUE 100.
+001250     05  WS-TABLE OCCURS 1 TO 100 TIMES
+001260                 DEPENDING ON WS-COUNT-MAX
+001270                 ASCENDING KEY IS WS-TABLE-RECNO
+001280                 INDEXED BY WS-TBL-IDX.
+001290         10  WS-TABLE-RECNO      PIC 9(5) COMP.
+001300         10  WS-TABLE-ENTRY      PIC X(80).
+001310     05  WS-FIRST-ENTRY          PIC X(80) VALUE SPACES.
+001320     05  WS-LAST-ENTRY           PIC X(80) VALUE SPACES.
+001330     05  WS-EDIT-TOTAL           PIC ZZZZ9.
+001340     05  WS-EXPECTED-COUNT       PIC 9(5) COMP VALUE ZERO.
+001350     05  WS-EDIT-EXPECTED        PIC ZZZZ9.
+001360     05  WS-CKPT-COUNT           PIC 9(5) COMP VALUE ZERO.
+001370     05  WS-CKPT-INTERVAL        PIC 9(5) COMP VALUE 25.
+001380     05  WS-SKIP-COUNT           PIC 9(5) COMP VALUE ZERO.
+001390     05  WS-CKPT-REM             PIC 9(5) COMP VALUE ZERO.
+001400     05  WS-CKPT-QUOT            PIC 9(5) COMP VALUE ZERO.
+001410     05  WS-SEARCH-RECNO         PIC 9(5) COMP VALUE ZERO.
+001420     05  WS-SEARCH-RESULT        PIC X(80) VALUE SPACES.
+001430 01  WS-REPORT-DATE.
+001440     05  WS-RPT-YY               PIC 9(2).
+001450     05  WS-RPT-MM               PIC 9(2).
+001460     05  WS-RPT-DD               PIC 9(2).
+001470 01  WS-REPORT-TIME.
+001480     05  WS-RPT-HH               PIC 9(2).
+001490     05  WS-RPT-MN               PIC 9(2).
+001500     05  WS-RPT-SS               PIC 9(2).
+001510     05  WS-RPT-HS               PIC 9(2).
+001520 01  WS-SWITCHES.
+001530     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+001540         88  WS-EOF-REACHED               VALUE 'Y'.
+001550         88  WS-NOT-AT-EOF                VALUE 'N'.
+001560     05  WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+001570         88  WS-OVERFLOW-DETECTED         VALUE 'Y'.
+001580     05  WS-RECON-SW             PIC X(01) VALUE 'N'.
+001590         88  WS-RECON-BREAK               VALUE 'Y'.
+001600     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+001610         88  WS-IS-RESTART                VALUE 'Y'.
+001620     05  WS-SEARCH-SW            PIC X(01) VALUE 'N'.
+001630         88  WS-SEARCH-FOUND              VALUE 'Y'.
+001640 PROCEDURE DIVISION.
+001650*----------------------------------------------------------*
+001660* 0000-MAINLINE CONTROLS THE OVERALL FLOW OF THE RUN.       *
+001670*----------------------------------------------------------*
+001680 0000-MAINLINE.
+001690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001700     PERFORM 3000-LOAD-TABLE THRU 3000-EXIT.
+001710     PERFORM 4000-RECONCILE-CONTROL-TOTALS THRU 4000-EXIT.
+001720     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001730     GOBACK.
+001740 0000-EXIT.
+001750     EXIT.
+001760*----------------------------------------------------------*
+001770* 1000-INITIALIZE SETS UP THE RUN.                          *
+001780*----------------------------------------------------------*
+001790 1000-INITIALIZE.
+001800     MOVE ZERO TO WS-COUNT-MAX.
+001810     MOVE ZERO TO WS-COUNT.
+001820     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001830 1000-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------*
+001860* 1100-CHECK-RESTART LOOKS FOR A CHECKPOINT LEFT BY A PRIOR  *
+001870* RUN THAT DID NOT FINISH CLEANLY. IF ONE IS FOUND, THE LOAD *
+001880* RESUMES FROM THAT RECORD INSTEAD OF FROM THE BEGINNING.    *
+001890*----------------------------------------------------------*
+001900 1100-CHECK-RESTART.
+001910     OPEN INPUT CKPT-FILE.
+001920     IF WS-CKPT-STATUS = '00'
+001930         READ CKPT-FILE
+001940         IF WS-CKPT-STATUS = '00'
+001950           AND CKPT-COMPLETE-FLAG NOT = 'Y'
+001960             MOVE CKPT-REC-COUNT TO WS-CKPT-COUNT
+001970             SET WS-IS-RESTART TO TRUE
+001980         END-IF
+001990         CLOSE CKPT-FILE
+002000     END-IF.
+002010 1100-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------*
+002040* 3000-LOAD-TABLE READS THE DAILY TRANSACTION EXTRACT AND   *
+002050* POPULATES WS-TABLE ONE ENTRY PER INPUT RECORD. WS-COUNT-  *
+002060* MAX GROWS WITH WS-COUNT AS EACH RECORD IS LOADED, SO THE  *
+002070* TABLE IS SIZED TO THE ACTUAL VOLUME READ.                 *
+002080*----------------------------------------------------------*
+002090 3000-LOAD-TABLE.
+002100     OPEN INPUT TRANS-FILE.
+002110     IF WS-TRANS-STATUS NOT = '00'
+002120         DISPLAY 'DL100094E TRANS-FILE OPEN FAILED, STATUS = '
+002130                 WS-TRANS-STATUS
+002140         MOVE 16 TO RETURN-CODE
+002150         STOP RUN
+002160     END-IF.
+002170     MOVE 'N' TO WS-EOF-SW.
+002180     IF WS-IS-RESTART
+002190         MOVE WS-CKPT-COUNT TO WS-COUNT
+002200         MOVE WS-CKPT-COUNT TO WS-COUNT-MAX
+002210         OPEN I-O TBL-OUT-FILE
+002220         PERFORM 3005-VERIFY-TBL-OPEN THRU 3005-EXIT
+002230         PERFORM 3050-SKIP-PROCESSED-RECORDS THRU 3050-EXIT
+002240             UNTIL WS-SKIP-COUNT = WS-CKPT-COUNT
+002250                OR WS-EOF-REACHED
+002260         PERFORM 3060-RELOAD-SAVED-ENTRY THRU 3060-EXIT
+002270             VARYING WS-TBL-REL-KEY FROM 1 BY 1
+002280             UNTIL WS-TBL-REL-KEY > WS-CKPT-COUNT
+002290     ELSE
+002300         OPEN I-O TBL-OUT-FILE
+002310         PERFORM 3005-VERIFY-TBL-OPEN THRU 3005-EXIT
+002320     END-IF.
+002330     PERFORM 3100-LOAD-ONE-ENTRY THRU 3100-EXIT
+002340             UNTIL WS-EOF-REACHED.
+002350     CLOSE TRANS-FILE.
+002360     CLOSE TBL-OUT-FILE.
+002370 3000-EXIT.
+002380     EXIT.
+002390*----------------------------------------------------------*
+002400* 3005-VERIFY-TBL-OPEN CONFIRMS TBL-OUT-FILE OPENED CLEANLY.  *
+002410* WITHOUT THIS FILE THE TABLE CANNOT BE PERSISTED OR, ON A    *
+002420* RESTART, RELOADED, SO A BAD OPEN ABENDS THE RUN INSTEAD OF  *
+002430* QUIETLY LOADING A TABLE NOBODY DOWNSTREAM CAN SEE.          *
+002440*----------------------------------------------------------*
+002450 3005-VERIFY-TBL-OPEN.
+002460     IF WS-TBL-STATUS NOT = '00'
+002470         DISPLAY 'DL100093E TBL-OUT-FILE OPEN FAILED, STATUS = '
+002480                 WS-TBL-STATUS
+002490         CLOSE TRANS-FILE
+002500         MOVE 16 TO RETURN-CODE
+002510         STOP RUN
+002520     END-IF.
+002530 3005-EXIT.
+002540     EXIT.
+002550*----------------------------------------------------------*
+002560* 3050-SKIP-PROCESSED-RECORDS RE-READS AND DISCARDS DETAIL   *
+002570* RECORDS ALREADY LOADED BY A PRIOR RUN, UP TO THE CHECKPOINT*
+002580* COUNT, SO THE FILE POSITION CATCHES UP TO WHERE THE PRIOR  *
+002590* RUN LEFT OFF.                                               *
+002600*----------------------------------------------------------*
+002610 3050-SKIP-PROCESSED-RECORDS.
+002620     READ TRANS-FILE
+002630         AT END SET WS-EOF-REACHED TO TRUE
+002640         NOT AT END
+002650             IF TRANS-IS-DETAIL
+002660                 ADD 1 TO WS-SKIP-COUNT
+002670             END-IF
+002680     END-READ.
+002690 3050-EXIT.
+002700     EXIT.
+002710*----------------------------------------------------------*
+002720* 3060-RELOAD-SAVED-ENTRY RESTORES WS-TABLE-ENTRY VALUES     *
+002730* PERSISTED BY THE PRIOR, ABENDED RUN SO A RESTART DOES NOT  *
+002740* LEAVE WS-TABLE EMPTY FOR THE RECORDS THAT WERE SKIPPED.    *
+002750*----------------------------------------------------------*
+002760 3060-RELOAD-SAVED-ENTRY.
+002770     READ TBL-OUT-FILE
+002780         INVALID KEY
+002790             DISPLAY 'DL100098W MISSING SAVED ENTRY '
+002800                     WS-TBL-REL-KEY
+002810         NOT INVALID KEY
+002820             MOVE DL100-TBL-ENTRY TO
+002830                  WS-TABLE-ENTRY(WS-TBL-REL-KEY)
+002840             MOVE WS-TBL-REL-KEY TO
+002850                  WS-TABLE-RECNO(WS-TBL-REL-KEY)
+002860             MOVE DL100-TBL-ENTRY TO WS-LAST-ENTRY
+002870             IF WS-TBL-REL-KEY = 1
+002880                 MOVE DL100-TBL-ENTRY TO WS-FIRST-ENTRY
+002890             END-IF
+002900     END-READ.
+002910 3060-EXIT.
+002920     EXIT.
+002930*----------------------------------------------------------*
+002940* 3100-LOAD-ONE-ENTRY READS THE NEXT TRANSACTION RECORD AND   *
+002950* ROUTES IT BY RECORD TYPE. AN UNRECOGNIZED TYPE IS FLAGGED   *
+002960* RATHER THAN LOADED AS IF IT WERE A VALID DETAIL RECORD.     *
+002970*----------------------------------------------------------*
+002980 3100-LOAD-ONE-ENTRY.
+002990     READ TRANS-FILE
+003000         AT END     SET WS-EOF-REACHED TO TRUE
+003010         NOT AT END
+003020           EVALUATE TRUE
+003030             WHEN TRANS-IS-HEADER
+003040               CONTINUE
+003050             WHEN TRANS-IS-TRAILER
+003060               MOVE TRANS-TRAILER-COUNT TO WS-EXPECTED-COUNT
+003070               SET WS-EOF-REACHED TO TRUE
+003080             WHEN TRANS-IS-DETAIL
+003090               PERFORM 3110-LOAD-DETAIL THRU 3110-EXIT
+003100             WHEN OTHER
+003110               DISPLAY 'DL100092E UNRECOGNIZED RECORD TYPE = '
+003120                       TRANS-REC-TYPE
+003130           END-EVALUATE
+003140     END-READ.
+003150 3100-EXIT.
+003160     EXIT.
+003170 3110-LOAD-DETAIL.
+003180     ADD 1 TO WS-COUNT.
+003190     IF WS-COUNT > WS-TABLE-MAX-ALLOWED
+003200         PERFORM 3200-OVERFLOW-ABEND THRU 3200-EXIT
+003210     ELSE
+003220         MOVE WS-COUNT TO WS-COUNT-MAX
+003230         MOVE TRANS-RECORD TO WS-TABLE-ENTRY(WS-COUNT)
+003240         MOVE WS-COUNT TO WS-TABLE-RECNO(WS-COUNT)
+003250         IF WS-COUNT = 1
+003260             MOVE TRANS-RECORD TO WS-FIRST-ENTRY
+003270         END-IF
+003280         MOVE TRANS-RECORD TO WS-LAST-ENTRY
+003290         MOVE WS-COUNT TO WS-TBL-REL-KEY
+003300         MOVE TRANS-RECORD TO DL100-TBL-ENTRY
+003310         WRITE DL100-TBL-RECORD
+003320             INVALID KEY
+003330                 REWRITE DL100-TBL-RECORD
+003340                     INVALID KEY
+003350                         DISPLAY
+003360                          'DL100097E ERROR PERSISTING ENTRY '
+003370                          WS-COUNT
+003380                 END-REWRITE
+003390         END-WRITE
+003400         DIVIDE WS-COUNT BY WS-CKPT-INTERVAL
+003410             GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+003420         IF WS-CKPT-REM = 0
+003430             PERFORM 3120-WRITE-CHECKPOINT THRU 3120-EXIT
+003440         END-IF
+003450     END-IF.
+003460 3110-EXIT.
+003470     EXIT.
+003480*----------------------------------------------------------*
+003490* 3120-WRITE-CHECKPOINT RECORDS THE LAST SUCCESSFULLY LOADED *
+003500* RECORD SO AN ABENDED RUN CAN RESTART FROM HERE INSTEAD OF  *
+003510* FROM THE BEGINNING.                                         *
+003520*----------------------------------------------------------*
+003530 3120-WRITE-CHECKPOINT.
+003540     MOVE WS-COUNT TO CKPT-REC-COUNT.
+003550     MOVE 'N' TO CKPT-COMPLETE-FLAG.
+003560     OPEN OUTPUT CKPT-FILE.
+003570     IF WS-CKPT-STATUS NOT = '00'
+003580         DISPLAY 'DL100090E CKPT-FILE OPEN FAILED, STATUS = '
+003590                 WS-CKPT-STATUS
+003600         CLOSE TRANS-FILE
+003610         CLOSE TBL-OUT-FILE
+003620         MOVE 16 TO RETURN-CODE
+003630         STOP RUN
+003640     END-IF.
+003650     WRITE CKPT-RECORD.
+003660     CLOSE CKPT-FILE.
+003670 3120-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------*
+003700* 3200-OVERFLOW-ABEND FIRES THE MOMENT WS-COUNT WOULD WALK   *
+003710* PAST THE END OF WS-TABLE. IT STOPS THE RUN WITH A CLEAR    *
+003720* DIAGNOSTIC RATHER THAN LETTING THE SUBSCRIPT GO OUT OF     *
+003730* BOUNDS.                                                    *
+003740*----------------------------------------------------------*
+003750 3200-OVERFLOW-ABEND.
+003760     SET WS-OVERFLOW-DETECTED TO TRUE.
+003770     DISPLAY 'DL100099E TABLE OVERFLOW ON DAILY LOAD'.
+003780     DISPLAY '    RECORDS READ SO FAR = ' WS-COUNT.
+003790     DISPLAY '    MAX TABLE SIZE      = ' WS-TABLE-MAX-ALLOWED.
+003800     CLOSE TRANS-FILE.
+003810     CLOSE TBL-OUT-FILE.
+003820     MOVE 16 TO RETURN-CODE.
+003830     STOP RUN.
+003840 3200-EXIT.
+003850     EXIT.
+003860*----------------------------------------------------------*
+003870* 4000-RECONCILE-CONTROL-TOTALS COMPARES THE TRAILER'S       *
+003880* CONTROL COUNT AGAINST WS-COUNT-MAX AND FLAGS A             *
+003890* RECONCILIATION BREAK IF THEY DO NOT AGREE.                 *
+003900*----------------------------------------------------------*
+003910 4000-RECONCILE-CONTROL-TOTALS.
+003920     IF WS-COUNT-MAX NOT = WS-EXPECTED-COUNT
+003930         SET WS-RECON-BREAK TO TRUE
+003940     END-IF.
+003950 4000-EXIT.
+003960     EXIT.
+003970*----------------------------------------------------------*
+003980* 7000-SEARCH-BY-RECNO LOOKS UP A SINGLE WS-TABLE ENTRY BY   *
+003990* ITS RECORD NUMBER (WS-SEARCH-RECNO) USING A BINARY SEARCH  *
+004000* AGAINST WS-TABLE-RECNO, INSTEAD OF SCANNING THE TABLE      *
+004010* SEQUENTIALLY. THE CALLER SETS WS-SEARCH-RECNO BEFORE THE   *
+004020* PERFORM AND CHECKS WS-SEARCH-FOUND AFTERWARD.              *
+004030*----------------------------------------------------------*
+004040 7000-SEARCH-BY-RECNO.
+004050     MOVE 'N' TO WS-SEARCH-SW.
+004060     MOVE SPACES TO WS-SEARCH-RESULT.
+004070     SEARCH ALL WS-TABLE
+004080         AT END
+004090             CONTINUE
+004100         WHEN WS-TABLE-RECNO(WS-TBL-IDX) = WS-SEARCH-RECNO
+004110             SET WS-SEARCH-FOUND TO TRUE
+004120             MOVE WS-TABLE-ENTRY(WS-TBL-IDX) TO WS-SEARCH-RESULT
+004130     END-SEARCH.
+004140 7000-EXIT.
+004150     EXIT.
+004160*----------------------------------------------------------*
+004170* 9000-TERMINATE ENDS THE RUN.                              *
+004180*----------------------------------------------------------*
+004190 9000-TERMINATE.
+004200     IF WS-COUNT-MAX > ZERO
+004210         MOVE WS-COUNT-MAX TO WS-SEARCH-RECNO
+004220         PERFORM 7000-SEARCH-BY-RECNO THRU 7000-EXIT
+004230         IF WS-SEARCH-FOUND
+004240             AND WS-SEARCH-RESULT NOT = WS-LAST-ENTRY
+004250             DISPLAY 'DL100096W LAST ENTRY SEARCH MISMATCH'
+004260         END-IF
+004270     END-IF.
+004280     PERFORM 9100-BUILD-CONTROL-RPT THRU 9100-EXIT.
+004290     PERFORM 9150-CLOSE-CHECKPOINT THRU 9150-EXIT.
+004300 9000-EXIT.
+004310     EXIT.
+004320*----------------------------------------------------------*
+004330* 9100-BUILD-CONTROL-RPT WRITES THE LOAD-CONTROL REPORT THAT *
+004340* OPERATIONS USES TO RECONCILE THE DAY'S LOAD -- TOTAL       *
+004350* RECORDS LOADED, THE FIRST AND LAST WS-TABLE-ENTRY VALUES,  *
+004360* AND THE RUN DATE/TIME.                                     *
+004370*----------------------------------------------------------*
+004380 9100-BUILD-CONTROL-RPT.
+004390     ACCEPT WS-REPORT-DATE FROM DATE.
+004400     ACCEPT WS-REPORT-TIME FROM TIME.
+004410     MOVE WS-COUNT-MAX TO WS-EDIT-TOTAL.
+004420     MOVE WS-EXPECTED-COUNT TO WS-EDIT-EXPECTED.
+004430     OPEN OUTPUT RPT-FILE.
+004440     IF WS-RPT-STATUS NOT = '00'
+004450         DISPLAY 'DL100091E RPT-FILE OPEN FAILED, STATUS = '
+004460                 WS-RPT-STATUS
+004470         MOVE 16 TO RETURN-CODE
+004480         STOP RUN
+004490     END-IF.
+004500     MOVE SPACES TO RPT-LINE.
+004510     STRING 'DL100 DAILY LOAD CONTROL REPORT'
+004520             DELIMITED BY SIZE INTO RPT-LINE.
+004530     WRITE RPT-LINE.
+004540     MOVE SPACES TO RPT-LINE.
+004550     STRING 'RUN DATE (YYMMDD) : ' WS-REPORT-DATE
+004560             '   RUN TIME (HHMMSSHH) : ' WS-REPORT-TIME
+004570             DELIMITED BY SIZE INTO RPT-LINE.
+004580     WRITE RPT-LINE.
+004590     MOVE SPACES TO RPT-LINE.
+004600     STRING 'TOTAL RECORDS LOADED : ' WS-EDIT-TOTAL
+004610             DELIMITED BY SIZE INTO RPT-LINE.
+004620     WRITE RPT-LINE.
+004630     MOVE SPACES TO RPT-LINE.
+004640     STRING 'FIRST ENTRY : ' WS-FIRST-ENTRY
+004650             DELIMITED BY SIZE INTO RPT-LINE.
+004660     WRITE RPT-LINE.
+004670     MOVE SPACES TO RPT-LINE.
+004680     STRING 'LAST ENTRY  : ' WS-LAST-ENTRY
+004690             DELIMITED BY SIZE INTO RPT-LINE.
+004700     WRITE RPT-LINE.
+004710     MOVE SPACES TO RPT-LINE.
+004720     STRING 'CONTROL TOTAL EXPECTED : ' WS-EDIT-EXPECTED
+004730           DELIMITED BY SIZE INTO RPT-LINE.
+004740     WRITE RPT-LINE.
+004750     MOVE SPACES TO RPT-LINE.
+004760     IF WS-RECON-BREAK
+004770         STRING '** RECONCILIATION BREAK -- LOADED '
+004780                 WS-EDIT-TOTAL ' DOES NOT MATCH EXPECTED '
+004790                 WS-EDIT-EXPECTED ' **'
+004800                 DELIMITED BY SIZE INTO RPT-LINE
+004810         MOVE 8 TO RETURN-CODE
+004820     ELSE
+004830         STRING 'RECONCILIATION : BALANCED'
+004840                 DELIMITED BY SIZE INTO RPT-LINE
+004850     END-IF.
+004860     WRITE RPT-LINE.
+004870     CLOSE RPT-FILE.
+004880 9100-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------*
+004910* 9150-CLOSE-CHECKPOINT MARKS THE CHECKPOINT COMPLETE SO A   *
+004920* SUBSEQUENT RUN STARTS FRESH INSTEAD OF TREATING TODAY'S    *
+004930* FINISHED LOAD AS AN ABEND TO RESTART FROM.                 *
+004940*----------------------------------------------------------*
+004950 9150-CLOSE-CHECKPOINT.
+004960     MOVE WS-COUNT-MAX TO CKPT-REC-COUNT.
+004970     MOVE 'Y' TO CKPT-COMPLETE-FLAG.
+004980     OPEN OUTPUT CKPT-FILE.
+004990     IF WS-CKPT-STATUS NOT = '00'
+005000         DISPLAY 'DL100090E CKPT-FILE OPEN FAILED, STATUS = '
+005010                 WS-CKPT-STATUS
+005020         MOVE 16 TO RETURN-CODE
+005030         STOP RUN
+005040     END-IF.
+005050     WRITE CKPT-RECORD.
+005060     CLOSE CKPT-FILE.
+005070 9150-EXIT.
+005080     EXIT.
