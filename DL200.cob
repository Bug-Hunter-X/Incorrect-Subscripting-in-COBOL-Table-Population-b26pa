@@ -0,0 +1,136 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL200.
+000030 AUTHOR.        R HARTLEY.
+000040 INSTALLATION.  DAILY LOAD PROCESSING.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                    *
+000090*----------------------------------------------------------*
+000100*  DATE     BY   DESCRIPTION                                *
+000110*  -------- ---- -------------------------------------------*
+000120*  08/09/26 RGH  INITIAL VERSION. PRINTS THE TABLE EXTRACT   *
+000130*                WRITTEN BY DL100 (TBLOUT, COPY DL100TR)     *
+000140*                WITH LINE NUMBERS AND A GRAND TOTAL COUNT,  *
+000150*                FOR OPERATIONS REVIEW OF A DAY'S LOAD.       *
+000152*  08/09/26 RGH  CHECK WS-TBL-STATUS AFTER OPENING TBL-IN-    *
+000154*                FILE SO A FAILED OPEN ABENDS INSTEAD OF      *
+000156*                PRINTING A SILENT, EMPTY LISTING.            *
+000158*  08/09/26 RGH  CHECK WS-RPT-STATUS AFTER OPENING RPT-FILE    *
+000159*                SO A FAILED REPORT OPEN ABENDS INSTEAD OF     *
+000160*                RUNNING TO COMPLETION WITH NO OUTPUT.         *
+000162*----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT TBL-IN-FILE  ASSIGN TO TBLOUT
+000240                         ORGANIZATION IS RELATIVE
+000250                         ACCESS MODE IS SEQUENTIAL
+000260                         FILE STATUS IS WS-TBL-STATUS.
+000270     SELECT RPT-FILE     ASSIGN TO RPTOUT
+000280                         ORGANIZATION IS LINE SEQUENTIAL
+000282                         FILE STATUS IS WS-RPT-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  TBL-IN-FILE
+000320     LABEL RECORDS ARE STANDARD
+000330     RECORD CONTAINS 80 CHARACTERS.
+000340     COPY DL100TR.
+000350 FD  RPT-FILE
+000360     LABEL RECORDS ARE OMITTED
+000370     RECORD CONTAINS 100 CHARACTERS.
+000380 01  RPT-LINE                    PIC X(100).
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-FILE-CONTROLS.
+000410     05  WS-TBL-STATUS           PIC X(02) VALUE '00'.
+000412     05  WS-RPT-STATUS           PIC X(02) VALUE '00'.
+000420 01  WS-AREA.
+000430     05  WS-LINE-NO              PIC 9(5) COMP VALUE ZERO.
+000440     05  WS-EDIT-LINE-NO         PIC ZZZZ9.
+000450     05  WS-EDIT-GRAND-TOTAL     PIC ZZZZ9.
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000480         88  WS-EOF-REACHED               VALUE 'Y'.
+000490         88  WS-NOT-AT-EOF                VALUE 'N'.
+000500 PROCEDURE DIVISION.
+000510*----------------------------------------------------------*
+000520* 0000-MAINLINE CONTROLS THE OVERALL FLOW OF THE RUN.       *
+000530*----------------------------------------------------------*
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000560     PERFORM 2000-PRINT-TABLE THRU 2000-EXIT.
+000570     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000580     GOBACK.
+000590 0000-EXIT.
+000600     EXIT.
+000610*----------------------------------------------------------*
+000620* 1000-INITIALIZE OPENS THE TABLE EXTRACT AND THE REPORT     *
+000630* AND WRITES THE REPORT HEADING LINE.                        *
+000640*----------------------------------------------------------*
+000650 1000-INITIALIZE.
+000660     MOVE ZERO TO WS-LINE-NO.
+000670     OPEN INPUT TBL-IN-FILE.
+000672     IF WS-TBL-STATUS NOT = '00'
+000674         DISPLAY 'DL200099E TBL-IN-FILE OPEN FAILED, STATUS = '
+000676                 WS-TBL-STATUS
+000678         MOVE 16 TO RETURN-CODE
+000679         STOP RUN
+000680     END-IF.
+000682     OPEN OUTPUT RPT-FILE.
+000684     IF WS-RPT-STATUS NOT = '00'
+000686         DISPLAY 'DL200098E RPT-FILE OPEN FAILED, STATUS = '
+000688                 WS-RPT-STATUS
+000689         CLOSE TBL-IN-FILE
+000690         MOVE 16 TO RETURN-CODE
+000691         STOP RUN
+000692     END-IF.
+000693     MOVE SPACES TO RPT-LINE.
+000700     STRING 'DL200 DAILY LOAD TABLE LISTING'
+000710             DELIMITED BY SIZE INTO RPT-LINE.
+000720     WRITE RPT-LINE.
+000730     MOVE SPACES TO RPT-LINE.
+000740     WRITE RPT-LINE.
+000750 1000-EXIT.
+000760     EXIT.
+000770*----------------------------------------------------------*
+000780* 2000-PRINT-TABLE READS EVERY RECORD OFF THE TABLE EXTRACT  *
+000790* AND PRINTS ONE NUMBERED LISTING LINE PER ENTRY.            *
+000800*----------------------------------------------------------*
+000810 2000-PRINT-TABLE.
+000820     PERFORM 2100-PRINT-ONE-ENTRY THRU 2100-EXIT
+000830             UNTIL WS-EOF-REACHED.
+000840 2000-EXIT.
+000850     EXIT.
+000860 2100-PRINT-ONE-ENTRY.
+000870     READ TBL-IN-FILE
+000880         AT END SET WS-EOF-REACHED TO TRUE
+000890         NOT AT END
+000900             ADD 1 TO WS-LINE-NO
+000910             MOVE WS-LINE-NO TO WS-EDIT-LINE-NO
+000920             MOVE SPACES TO RPT-LINE
+000930             STRING WS-EDIT-LINE-NO '  ' DL100-TBL-ENTRY
+000940                     DELIMITED BY SIZE INTO RPT-LINE
+000950             WRITE RPT-LINE
+000960     END-READ.
+000970 2100-EXIT.
+000980     EXIT.
+000990*----------------------------------------------------------*
+001000* 9000-TERMINATE WRITES THE GRAND TOTAL LINE AND CLOSES      *
+001010* THE FILES.                                                 *
+001020*----------------------------------------------------------*
+001030 9000-TERMINATE.
+001040     MOVE WS-LINE-NO TO WS-EDIT-GRAND-TOTAL.
+001050     MOVE SPACES TO RPT-LINE.
+001060     WRITE RPT-LINE.
+001070     MOVE SPACES TO RPT-LINE.
+001080     STRING 'GRAND TOTAL ENTRIES LISTED : '
+001090             WS-EDIT-GRAND-TOTAL
+001100             DELIMITED BY SIZE INTO RPT-LINE.
+001110     WRITE RPT-LINE.
+001120     CLOSE TBL-IN-FILE.
+001130     CLOSE RPT-FILE.
+001140 9000-EXIT.
+001150     EXIT.
